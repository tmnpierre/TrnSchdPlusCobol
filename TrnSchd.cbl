@@ -20,43 +20,303 @@
            SELECT TRAIN-FILE ASSIGN TO 'train.dat'
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL.
-      *      Define the input train file and its properties               
-           SELECT OUTPUT-FILE ASSIGN TO 'train2.dat'
+      *      Define the input train file and its properties
+           SELECT OPTIONAL OUTPUT-FILE ASSIGN TO 'train2.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
+      *      Define the train-type / station summary report
+           SELECT SUMMARY-FILE ASSIGN TO 'train-summary.dat'
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL.
+      *      Define the reject/exception file for failed validations
+           SELECT OPTIONAL REJECT-FILE ASSIGN TO 'train-reject.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+      *      Define the structured CSV export, alongside the
+      *      English-sentence OUTPUT-FILE report
+           SELECT OPTIONAL CSV-FILE ASSIGN TO 'train-export.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+      *      Define the checkpoint/restart file
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO 'train.ckp'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+      *      Define the passenger itinerary report
+           SELECT OPTIONAL ITINERARY-FILE
+               ASSIGN TO 'train-itinerary.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ITIN-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
       *    File description for input file
        FD TRAIN-FILE
-           RECORD IS VARYING IN SIZE FROM 27 TO 37 CHARACTERS
+           RECORD IS VARYING IN SIZE FROM 88 TO 392 CHARACTERS
                DEPENDING ON TRAIN-RECORD-LENGTH.
        COPY 'train-record.cpy'.
        
       *    File description for output file
        FD OUTPUT-FILE
            RECORD CONTAINS 80 CHARACTERS.
-       01 OUTPUT-RECORD PIC X(142).
+       01 OUTPUT-RECORD PIC X(200).
+
+      *    File description for the train-type / station summary
+       FD SUMMARY-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 SUMMARY-RECORD PIC X(80).
+
+      *    File description for the reject/exception file
+       FD REJECT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 REJECT-RECORD PIC X(140).
+
+      *    File description for the structured CSV export
+       FD CSV-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 CSV-RECORD PIC X(80).
+
+      *    File description for the checkpoint/restart file. The first
+      *    record is a header holding fixed-width positional fields:
+      *      1-7   WS-RECORDS-READ at last checkpoint
+      *      8-12  WS-TOTAL-TRAINS at last checkpoint
+      *      13-19 WS-GRAND-HALT-TOTAL at last checkpoint
+      *      20-24 WS-REJECT-COUNT at last checkpoint
+      *      25-29 WS-TGV-COUNT at last checkpoint
+      *      30-36 WS-TGV-HALT-TOTAL at last checkpoint
+      *      37-41 WS-CORAIL-COUNT at last checkpoint
+      *      42-48 WS-CORAIL-HALT-TOTAL at last checkpoint
+      *      49-53 WS-TER-COUNT at last checkpoint
+      *      54-60 WS-TER-HALT-TOTAL at last checkpoint
+      *      61-62 WS-STATION-USED at last checkpoint
+      *      63-64 WS-ROUTE-USED at last checkpoint
+      *      65-69 WS-STATION-DROPPED-COUNT at last checkpoint
+      *      70-74 WS-ROUTE-DROPPED-COUNT at last checkpoint
+      *    The header is followed by one record per station-table entry
+      *    (1-15 name, 16-20 count) and then one record per route-table
+      *    entry (1-15 depart, 16-30 arrivee, 31-35 count), so the
+      *    per-station/per-route summary survives a RESTART intact.
+       FD CHECKPOINT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 CHECKPOINT-RECORD PIC X(80).
+
+      *    File description for the passenger itinerary report
+       FD ITINERARY-FILE
+           RECORD CONTAINS 450 CHARACTERS.
+       01 ITINERARY-RECORD PIC X(450).
 
        WORKING-STORAGE SECTION.
       *    Define the variables for program operatio
-       01  TRAIN-RECORD-LENGTH         PIC 9(2) COMP.
+       01  TRAIN-RECORD-LENGTH         PIC 9(3) COMP.
        01  WS-NUMBER-OF-STOPS-LENGTH   PIC 9(2).
        01  WS-END-OF-FILE              PIC X VALUE 'N'.
            88 EOF               VALUE 'Y'.
            88 NOT-EOF           VALUE 'N'.
        01  WS-HALT-COUNTER             PIC 9(2) VALUE ZERO.
        01  WS-HALT-INDEX               PIC 9(2).
+       01  WS-ITIN-INDEX               PIC 9(2).
+       01  WS-ITIN-POINTER             PIC 9(4).
        01  WS-RECORD-TYPE              PIC X(16).
        01  WS-ARRIVAL-HOUR             PIC 99.
        01  WS-ARRIVAL-MINUTES          PIC 99.
        01  WS-TOTAL-TRAINS             PIC 9(5) VALUE ZERO.
 
+      *    Per-type counters and stop totals for the summary report
+       01  WS-TGV-COUNT                PIC 9(5) VALUE ZERO.
+       01  WS-TGV-HALT-TOTAL           PIC 9(7) VALUE ZERO.
+       01  WS-CORAIL-COUNT             PIC 9(5) VALUE ZERO.
+       01  WS-CORAIL-HALT-TOTAL        PIC 9(7) VALUE ZERO.
+       01  WS-TER-COUNT                PIC 9(5) VALUE ZERO.
+       01  WS-TER-HALT-TOTAL           PIC 9(7) VALUE ZERO.
+       01  WS-AVG-STOPS                PIC 9(3)V99.
+       01  WS-AVG-STOPS-EDIT           PIC ZZ9.99.
+
+      *    Per-station counters for the summary report
+       01  WS-STATION-TABLE-MAX        PIC 9(2) VALUE 50.
+       01  WS-STATION-USED             PIC 9(2) VALUE ZERO.
+       01  WS-STATION-TABLE.
+           05 WS-STATION-ENTRY OCCURS 50 TIMES
+                               INDEXED BY WS-STATION-IDX.
+               10 WS-STATION-NAME      PIC X(15) VALUE SPACES.
+               10 WS-STATION-COUNT     PIC 9(5)  VALUE ZERO.
+       01  WS-STATION-FOUND            PIC X VALUE 'N'.
+           88 STATION-FOUND            VALUE 'Y'.
+           88 STATION-NOT-FOUND        VALUE 'N'.
+       01  WS-STATION-DROPPED-COUNT    PIC 9(5) VALUE ZERO.
+
+      *    Per-route (origin-destination) counters for the summary
+      *    report, and the optional command-line route filter
+       01  WS-ROUTE-TABLE-MAX          PIC 9(2) VALUE 50.
+       01  WS-ROUTE-USED               PIC 9(2) VALUE ZERO.
+       01  WS-ROUTE-TABLE.
+           05 WS-ROUTE-ENTRY OCCURS 50 TIMES
+                             INDEXED BY WS-ROUTE-IDX.
+               10 WS-ROUTE-DEPART      PIC X(15) VALUE SPACES.
+               10 WS-ROUTE-ARRIVEE     PIC X(15) VALUE SPACES.
+               10 WS-ROUTE-COUNT       PIC 9(5)  VALUE ZERO.
+       01  WS-ROUTE-FOUND              PIC X VALUE 'N'.
+           88 ROUTE-FOUND              VALUE 'Y'.
+           88 ROUTE-NOT-FOUND          VALUE 'N'.
+       01  WS-ROUTE-DROPPED-COUNT      PIC 9(5) VALUE ZERO.
+
+       01  WS-ROUTE-FILTER             PIC X(31) VALUE SPACES.
+       01  WS-FILTER-DEPART            PIC X(15) VALUE SPACES.
+       01  WS-FILTER-ARRIVEE           PIC X(15) VALUE SPACES.
+       01  WS-FILTER-SWITCH            PIC X VALUE 'N'.
+           88 FILTER-ACTIVE            VALUE 'Y'.
+           88 FILTER-INACTIVE          VALUE 'N'.
+       01  WS-RECORD-WANTED            PIC X VALUE 'Y'.
+           88 RECORD-WANTED            VALUE 'Y'.
+           88 RECORD-NOT-WANTED        VALUE 'N'.
+
+      *    Validation pass / reject-file handling
+       01  WS-VALID-SWITCH              PIC X VALUE 'Y'.
+           88 RECORD-VALID              VALUE 'Y'.
+           88 RECORD-INVALID            VALUE 'N'.
+       01  WS-REJECT-CODE                PIC 9(02) VALUE ZERO.
+       01  WS-REJECT-REASON              PIC X(42) VALUE SPACES.
+       01  WS-REJECT-COUNT                PIC 9(05) VALUE ZERO.
+
+      *    Checkpoint/restart handling
+       01  WS-CKPT-STATUS               PIC X(02) VALUE SPACES.
+       01  WS-CHECKPOINT-INTERVAL       PIC 9(05) VALUE 1000.
+       01  WS-RECORDS-READ              PIC 9(07) VALUE ZERO.
+       01  WS-GRAND-HALT-TOTAL          PIC 9(07) VALUE ZERO.
+       01  WS-SKIP-COUNT                PIC 9(07) VALUE ZERO.
+       01  WS-SKIP-INDEX                PIC 9(07) VALUE ZERO.
+       01  WS-CKPT-QUOTIENT             PIC 9(07) VALUE ZERO.
+       01  WS-CKPT-REMAINDER            PIC 9(05) VALUE ZERO.
+       01  WS-OUTPUT-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-REJECT-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-CSV-STATUS                PIC X(02) VALUE SPACES.
+       01  WS-ITIN-STATUS               PIC X(02) VALUE SPACES.
+       01  WS-RESTART-SWITCH            PIC X VALUE 'N'.
+           88 RESTART-REQUESTED         VALUE 'Y'.
+           88 RESTART-NOT-REQUESTED     VALUE 'N'.
+       01  WS-CHECKPOINT-FOUND          PIC X VALUE 'N'.
+           88 CHECKPOINT-FOUND          VALUE 'Y'.
+           88 CHECKPOINT-NOT-FOUND      VALUE 'N'.
+
+      *    Raw command line and its optional arguments: an
+      *    origin/destination filter, the RESTART keyword, and a
+      *    DAY:xxx day-type filter, in any order, e.g.
+      *    'TrnSchd PARIS/LYON RESTART DAY:MON'
+       01  WS-COMMAND-LINE              PIC X(80) VALUE SPACES.
+       01  WS-ARGUMENT-1                PIC X(40) VALUE SPACES.
+       01  WS-ARGUMENT-2                PIC X(40) VALUE SPACES.
+       01  WS-ARGUMENT-3                PIC X(40) VALUE SPACES.
+
+      *    Optional day-type filter (DAY:MON, DAY:TUE, ... DAY:SUN)
+       01  WS-DAY-FILTER                PIC X(03) VALUE SPACES.
+       01  WS-DAY-SWITCH                PIC X VALUE 'N'.
+           88 DAY-FILTER-ACTIVE         VALUE 'Y'.
+           88 DAY-FILTER-INACTIVE       VALUE 'N'.
+
        PROCEDURE DIVISION.
 
+      *    Parse the optional command-line arguments: a DEPART/ARRIVEE
+      *    route filter, the RESTART keyword, and/or a DAY:xxx
+      *    day-type filter, e.g. 'TrnSchd PARIS/LYON RESTART DAY:MON'
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+           UNSTRING WS-COMMAND-LINE DELIMITED BY SPACE
+               INTO WS-ARGUMENT-1 WS-ARGUMENT-2 WS-ARGUMENT-3
+
+           IF WS-ARGUMENT-1 = "RESTART" OR WS-ARGUMENT-2 = "RESTART"
+                                         OR WS-ARGUMENT-3 = "RESTART"
+               SET RESTART-REQUESTED TO TRUE
+           END-IF
+
+           IF WS-ARGUMENT-1 (1:4) = "DAY:"
+               MOVE WS-ARGUMENT-1 (5:3) TO WS-DAY-FILTER
+               SET DAY-FILTER-ACTIVE TO TRUE
+           END-IF
+           IF WS-ARGUMENT-2 (1:4) = "DAY:"
+               MOVE WS-ARGUMENT-2 (5:3) TO WS-DAY-FILTER
+               SET DAY-FILTER-ACTIVE TO TRUE
+           END-IF
+           IF WS-ARGUMENT-3 (1:4) = "DAY:"
+               MOVE WS-ARGUMENT-3 (5:3) TO WS-DAY-FILTER
+               SET DAY-FILTER-ACTIVE TO TRUE
+           END-IF
+
+           MOVE SPACES TO WS-ROUTE-FILTER
+           IF WS-ARGUMENT-1 NOT = SPACES
+                           AND WS-ARGUMENT-1 NOT = "RESTART"
+                           AND WS-ARGUMENT-1 (1:4) NOT = "DAY:"
+               MOVE WS-ARGUMENT-1 TO WS-ROUTE-FILTER
+           END-IF
+           IF WS-ARGUMENT-2 NOT = SPACES
+                           AND WS-ARGUMENT-2 NOT = "RESTART"
+                           AND WS-ARGUMENT-2 (1:4) NOT = "DAY:"
+               MOVE WS-ARGUMENT-2 TO WS-ROUTE-FILTER
+           END-IF
+           IF WS-ARGUMENT-3 NOT = SPACES
+                           AND WS-ARGUMENT-3 NOT = "RESTART"
+                           AND WS-ARGUMENT-3 (1:4) NOT = "DAY:"
+               MOVE WS-ARGUMENT-3 TO WS-ROUTE-FILTER
+           END-IF
+           IF WS-ROUTE-FILTER NOT = SPACES
+               UNSTRING WS-ROUTE-FILTER DELIMITED BY '/'
+                   INTO WS-FILTER-DEPART WS-FILTER-ARRIVEE
+               SET FILTER-ACTIVE TO TRUE
+           END-IF
+
+      *    When restarting, load the running totals and the number of
+      *    records already processed from the last checkpoint
+           SET CHECKPOINT-NOT-FOUND TO TRUE
+           IF RESTART-REQUESTED
+               PERFORM LOAD-CHECKPOINT
+           END-IF
+
       *    Start of main processing loop
            OPEN INPUT TRAIN-FILE
-           OPEN OUTPUT OUTPUT-FILE
+           IF CHECKPOINT-FOUND
+      *    Append to the prior run's output rather than overwrite it.
+      *    A checkpoint can exist with no output file yet (the prior
+      *    run died before writing its first detail record), so fall
+      *    back to creating the file when EXTEND finds none.
+               OPEN EXTEND OUTPUT-FILE
+               IF WS-OUTPUT-STATUS NOT = "00"
+                   OPEN OUTPUT OUTPUT-FILE
+               END-IF
+               OPEN EXTEND REJECT-FILE
+               IF WS-REJECT-STATUS NOT = "00"
+                   OPEN OUTPUT REJECT-FILE
+               END-IF
+               OPEN EXTEND CSV-FILE
+               IF WS-CSV-STATUS NOT = "00"
+                   OPEN OUTPUT CSV-FILE
+                   PERFORM WRITE-CSV-HEADER
+               END-IF
+               OPEN EXTEND ITINERARY-FILE
+               IF WS-ITIN-STATUS NOT = "00"
+                   OPEN OUTPUT ITINERARY-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT CSV-FILE
+               PERFORM WRITE-CSV-HEADER
+               OPEN OUTPUT ITINERARY-FILE
+           END-IF
+           OPEN OUTPUT SUMMARY-FILE
+
+      *    Fast-forward over the records already processed in a
+      *    prior run before the last checkpoint was written
+           IF CHECKPOINT-FOUND
+               MOVE WS-RECORDS-READ TO WS-SKIP-COUNT
+               PERFORM VARYING WS-SKIP-INDEX FROM 1 BY 1 UNTIL
+                               WS-SKIP-INDEX > WS-SKIP-COUNT OR EOF
+                   READ TRAIN-FILE INTO TRAIN-PLANNING
+                       AT END
+                           MOVE 'Y' TO WS-END-OF-FILE
+                   END-READ
+               END-PERFORM
+           END-IF
 
       *    Perform reading and processing until end of file
            PERFORM UNTIL EOF
@@ -68,12 +328,65 @@
 
       *    Process each record if not end of file
                    NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       SET RECORD-WANTED TO TRUE
+                       IF FILTER-ACTIVE AND
+                          (STATION-DEPART NOT = WS-FILTER-DEPART OR
+                           STATION-ARRIVEE NOT = WS-FILTER-ARRIVEE)
+                           SET RECORD-NOT-WANTED TO TRUE
+                       END-IF
+
+      *    Keep only the trains that run on the requested day type
+                       IF DAY-FILTER-ACTIVE
+                           EVALUATE WS-DAY-FILTER
+                               WHEN "MON"
+                                   IF TRAIN-CALENDAR-MON NOT = 'Y'
+                                       SET RECORD-NOT-WANTED TO TRUE
+                                   END-IF
+                               WHEN "TUE"
+                                   IF TRAIN-CALENDAR-TUE NOT = 'Y'
+                                       SET RECORD-NOT-WANTED TO TRUE
+                                   END-IF
+                               WHEN "WED"
+                                   IF TRAIN-CALENDAR-WED NOT = 'Y'
+                                       SET RECORD-NOT-WANTED TO TRUE
+                                   END-IF
+                               WHEN "THU"
+                                   IF TRAIN-CALENDAR-THU NOT = 'Y'
+                                       SET RECORD-NOT-WANTED TO TRUE
+                                   END-IF
+                               WHEN "FRI"
+                                   IF TRAIN-CALENDAR-FRI NOT = 'Y'
+                                       SET RECORD-NOT-WANTED TO TRUE
+                                   END-IF
+                               WHEN "SAT"
+                                   IF TRAIN-CALENDAR-SAT NOT = 'Y'
+                                       SET RECORD-NOT-WANTED TO TRUE
+                                   END-IF
+                               WHEN "SUN"
+                                   IF TRAIN-CALENDAR-SUN NOT = 'Y'
+                                       SET RECORD-NOT-WANTED TO TRUE
+                                   END-IF
+                               WHEN OTHER
+                                   SET RECORD-NOT-WANTED TO TRUE
+                           END-EVALUATE
+                       END-IF
+
+                   IF RECORD-WANTED
+                       PERFORM VALIDATE-TRAIN-RECORD
+                   END-IF
+
+                   IF RECORD-WANTED AND RECORD-INVALID
+                       PERFORM WRITE-REJECT-RECORD
+                   END-IF
+
+                   IF RECORD-WANTED AND RECORD-VALID
                        ADD 1 TO WS-TOTAL-TRAINS
                        MOVE 0 TO WS-HALT-COUNTER
 
       *    Loop to count number of stops
-                       PERFORM VARYING WS-HALT-INDEX FROM 1 BY 1 UNTIL 
-                                       WS-HALT-INDEX > 10
+                       PERFORM VARYING WS-HALT-INDEX FROM 1 BY 1 UNTIL
+                                       WS-HALT-INDEX > TRAIN-HALT-COUNT
                            IF TRAIN-HALT-FLAG (WS-HALT-INDEX) = 'H'
                                ADD 1 TO WS-HALT-COUNTER
                            END-IF
@@ -100,24 +413,69 @@
                                MOVE "Regional Train" TO WS-RECORD-TYPE
                        END-EVALUATE
 
+      *    Accumulate per-type counts and stop totals for the
+      *    train-type / station summary report
+                       EVALUATE TRUE
+                           WHEN TGV
+                               ADD 1 TO WS-TGV-COUNT
+                               ADD WS-HALT-COUNTER TO WS-TGV-HALT-TOTAL
+                           WHEN CORAIL
+                               ADD 1 TO WS-CORAIL-COUNT
+                               ADD WS-HALT-COUNTER
+                                   TO WS-CORAIL-HALT-TOTAL
+                           WHEN TER
+                               ADD 1 TO WS-TER-COUNT
+                               ADD WS-HALT-COUNTER TO WS-TER-HALT-TOTAL
+                       END-EVALUATE
+                       ADD WS-HALT-COUNTER TO WS-GRAND-HALT-TOTAL
+
+      *    Accumulate per-station and per-route counts for the
+      *    summary report
+                       PERFORM TALLY-STATION-COUNT
+                       PERFORM TALLY-ROUTE-COUNT
+
       *    Build the output record string
-                       STRING "Record Type: " WS-RECORD-TYPE 
+                       MOVE SPACES TO OUTPUT-RECORD
+                       STRING "Record Type: " WS-RECORD-TYPE
+                              DELIMITED BY SIZE
+                              " Depot: " TRAIN-DEPOT-CODE
+                              DELIMITED BY SIZE
+                              " Departure Station: " STATION-DEPART
                               DELIMITED BY SIZE
-                              " Departure Station: " STATION-DEPART 
+                              " Arrival Station: " STATION-ARRIVEE
                               DELIMITED BY SIZE
-                              " Train Time: " TRAIN-TIME-HH 
+                              " Train Time: " TRAIN-TIME-HH
                               DELIMITED BY SIZE
                               ":" TRAIN-TIME-MM "h"
                               DELIMITED BY SIZE
-                              " Total Duration: " TRAIN-NBRE-HEURES 
+                              " Total Duration: " TRAIN-NBRE-HEURES
                               DELIMITED BY SIZE
                               " Stops Flags: " WS-HALT-COUNTER
                               DELIMITED BY SIZE
-                              " Arrival Time: " WS-ARRIVAL-HOUR ":" 
+                              " Arrival Time: " WS-ARRIVAL-HOUR ":"
                               WS-ARRIVAL-MINUTES "h"
                               DELIMITED BY SIZE
                               INTO OUTPUT-RECORD
                        WRITE OUTPUT-RECORD
+
+      *    Write the same fields in delimited form for spreadsheet
+      *    import
+                       PERFORM WRITE-CSV-RECORD
+
+      *    Write the full ordered station list for the platform
+      *    announcement board
+                       PERFORM WRITE-ITINERARY-RECORD
+                   END-IF
+
+      *    Write a checkpoint every WS-CHECKPOINT-INTERVAL records so
+      *    a later RESTART run can resume from here instead of from
+      *    record one
+                   DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+                       GIVING WS-CKPT-QUOTIENT
+                       REMAINDER WS-CKPT-REMAINDER
+                   IF WS-CKPT-REMAINDER = 0
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
                 END-READ
            END-PERFORM
 
@@ -125,10 +483,426 @@
            MOVE "Total Number of trains processed" TO OUTPUT-RECORD
            STRING WS-TOTAL-TRAINS DELIMITED BY SIZE INTO OUTPUT-RECORD
            WRITE OUTPUT-RECORD
-           
-      *    Close files after processing is complete    
+
+      *    Write the train-type / station summary report
+           PERFORM WRITE-SUMMARY-REPORT
+
+      *    Close files after processing is complete
            CLOSE TRAIN-FILE
-           CLOSE OUTPUT-FILE.
+           CLOSE OUTPUT-FILE
+           CLOSE SUMMARY-FILE
+           CLOSE REJECT-FILE
+           CLOSE CSV-FILE
+           CLOSE ITINERARY-FILE.
 
-      *    End the program  
+      *    End the program
            STOP RUN.
+
+      ******************************************************************
+      * WRITE-CSV-HEADER                                               *
+      *   Writes the column header line for the structured CSV export, *
+      *   once, when the file is freshly created.                      *
+      ******************************************************************
+       WRITE-CSV-HEADER.
+           MOVE SPACES TO CSV-RECORD
+           STRING "TYPE,DEPOT,STATION_DEPART,HH,MM,DURATION,STOPS,"
+                  DELIMITED BY SIZE
+                  "ARR_HH,ARR_MM" DELIMITED BY SIZE
+                  INTO CSV-RECORD
+           WRITE CSV-RECORD.
+
+      ******************************************************************
+      * WRITE-CSV-RECORD                                               *
+      *   Writes one comma-delimited line per processed train, with    *
+      *   the same fields as the English-sentence report, for direct   *
+      *   spreadsheet import.                                          *
+      ******************************************************************
+       WRITE-CSV-RECORD.
+           MOVE SPACES TO CSV-RECORD
+           STRING TRAIN-TYPE-CODE DELIMITED BY SIZE
+                  "," TRAIN-DEPOT-CODE DELIMITED BY SIZE
+                  "," STATION-DEPART DELIMITED BY SIZE
+                  "," TRAIN-TIME-HH DELIMITED BY SIZE
+                  "," TRAIN-TIME-MM DELIMITED BY SIZE
+                  "," TRAIN-NBRE-HEURES DELIMITED BY SIZE
+                  "," WS-HALT-COUNTER DELIMITED BY SIZE
+                  "," WS-ARRIVAL-HOUR DELIMITED BY SIZE
+                  "," WS-ARRIVAL-MINUTES DELIMITED BY SIZE
+                  INTO CSV-RECORD
+           WRITE CSV-RECORD.
+
+      ******************************************************************
+      * WRITE-ITINERARY-RECORD                                         *
+      *   Writes the full ordered station list for one train -         *
+      *   departure, each named intermediate stop in position order,   *
+      *   and arrival - for the platform announcement board.           *
+      ******************************************************************
+       WRITE-ITINERARY-RECORD.
+           MOVE SPACES TO ITINERARY-RECORD
+           MOVE 1 TO WS-ITIN-POINTER
+           STRING "Train " TRAIN-NUMBER DELIMITED BY SIZE
+                  " (" TRAIN-DEPOT-CODE DELIMITED BY SIZE
+                  "): " STATION-DEPART DELIMITED BY SIZE
+                  INTO ITINERARY-RECORD
+                  WITH POINTER WS-ITIN-POINTER
+
+           PERFORM VARYING WS-ITIN-INDEX FROM 1 BY 1 UNTIL
+                           WS-ITIN-INDEX > TRAIN-HALT-COUNT
+               IF TRAIN-HALT-FLAG (WS-ITIN-INDEX) = 'H'
+                   STRING " -> " DELIMITED BY SIZE
+                          TRAIN-HALT-STATION (WS-ITIN-INDEX)
+                          DELIMITED BY SIZE
+                          INTO ITINERARY-RECORD
+                          WITH POINTER WS-ITIN-POINTER
+               END-IF
+           END-PERFORM
+
+           STRING " -> " DELIMITED BY SIZE
+                  STATION-ARRIVEE DELIMITED BY SIZE
+                  INTO ITINERARY-RECORD
+                  WITH POINTER WS-ITIN-POINTER
+           WRITE ITINERARY-RECORD.
+
+      ******************************************************************
+      * LOAD-CHECKPOINT                                                *
+      *   Reads the last checkpoint record, if any, and restores the   *
+      *   running totals and records-read position from it so the     *
+      *   RESTART run can resume where the prior run left off.         *
+      ******************************************************************
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+               IF WS-CKPT-STATUS = "00"
+                   SET CHECKPOINT-FOUND TO TRUE
+                   MOVE CHECKPOINT-RECORD (1:7)   TO WS-RECORDS-READ
+                   MOVE CHECKPOINT-RECORD (8:5)   TO WS-TOTAL-TRAINS
+                   MOVE CHECKPOINT-RECORD (13:7)  TO WS-GRAND-HALT-TOTAL
+                   MOVE CHECKPOINT-RECORD (20:5)  TO WS-REJECT-COUNT
+                   MOVE CHECKPOINT-RECORD (25:5)  TO WS-TGV-COUNT
+                   MOVE CHECKPOINT-RECORD (30:7)  TO WS-TGV-HALT-TOTAL
+                   MOVE CHECKPOINT-RECORD (37:5)  TO WS-CORAIL-COUNT
+                   MOVE CHECKPOINT-RECORD (42:7)
+                       TO WS-CORAIL-HALT-TOTAL
+                   MOVE CHECKPOINT-RECORD (49:5)  TO WS-TER-COUNT
+                   MOVE CHECKPOINT-RECORD (54:7)  TO WS-TER-HALT-TOTAL
+                   MOVE CHECKPOINT-RECORD (61:2)  TO WS-STATION-USED
+                   MOVE CHECKPOINT-RECORD (63:2)  TO WS-ROUTE-USED
+                   MOVE CHECKPOINT-RECORD (65:5)
+                       TO WS-STATION-DROPPED-COUNT
+                   MOVE CHECKPOINT-RECORD (70:5)
+                       TO WS-ROUTE-DROPPED-COUNT
+
+                   PERFORM VARYING WS-STATION-IDX FROM 1 BY 1 UNTIL
+                                   WS-STATION-IDX > WS-STATION-USED
+                       READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                       MOVE CHECKPOINT-RECORD (1:15)
+                           TO WS-STATION-NAME (WS-STATION-IDX)
+                       MOVE CHECKPOINT-RECORD (16:5)
+                           TO WS-STATION-COUNT (WS-STATION-IDX)
+                   END-PERFORM
+
+                   PERFORM VARYING WS-ROUTE-IDX FROM 1 BY 1 UNTIL
+                                   WS-ROUTE-IDX > WS-ROUTE-USED
+                       READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                       MOVE CHECKPOINT-RECORD (1:15)
+                           TO WS-ROUTE-DEPART (WS-ROUTE-IDX)
+                       MOVE CHECKPOINT-RECORD (16:15)
+                           TO WS-ROUTE-ARRIVEE (WS-ROUTE-IDX)
+                       MOVE CHECKPOINT-RECORD (31:5)
+                           TO WS-ROUTE-COUNT (WS-ROUTE-IDX)
+                   END-PERFORM
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      ******************************************************************
+      * WRITE-CHECKPOINT                                               *
+      *   Records the current read position and running totals so a   *
+      *   later RESTART run can resume from here instead of from       *
+      *   record one.                                                  *
+      ******************************************************************
+       WRITE-CHECKPOINT.
+           MOVE SPACES TO CHECKPOINT-RECORD
+           STRING WS-RECORDS-READ DELIMITED BY SIZE
+                  WS-TOTAL-TRAINS DELIMITED BY SIZE
+                  WS-GRAND-HALT-TOTAL DELIMITED BY SIZE
+                  WS-REJECT-COUNT DELIMITED BY SIZE
+                  WS-TGV-COUNT DELIMITED BY SIZE
+                  WS-TGV-HALT-TOTAL DELIMITED BY SIZE
+                  WS-CORAIL-COUNT DELIMITED BY SIZE
+                  WS-CORAIL-HALT-TOTAL DELIMITED BY SIZE
+                  WS-TER-COUNT DELIMITED BY SIZE
+                  WS-TER-HALT-TOTAL DELIMITED BY SIZE
+                  WS-STATION-USED DELIMITED BY SIZE
+                  WS-ROUTE-USED DELIMITED BY SIZE
+                  WS-STATION-DROPPED-COUNT DELIMITED BY SIZE
+                  WS-ROUTE-DROPPED-COUNT DELIMITED BY SIZE
+                  INTO CHECKPOINT-RECORD
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+
+           PERFORM VARYING WS-STATION-IDX FROM 1 BY 1 UNTIL
+                           WS-STATION-IDX > WS-STATION-USED
+               MOVE SPACES TO CHECKPOINT-RECORD
+               STRING WS-STATION-NAME (WS-STATION-IDX)
+                      DELIMITED BY SIZE
+                      WS-STATION-COUNT (WS-STATION-IDX)
+                      DELIMITED BY SIZE
+                      INTO CHECKPOINT-RECORD
+               WRITE CHECKPOINT-RECORD
+           END-PERFORM
+
+           PERFORM VARYING WS-ROUTE-IDX FROM 1 BY 1 UNTIL
+                           WS-ROUTE-IDX > WS-ROUTE-USED
+               MOVE SPACES TO CHECKPOINT-RECORD
+               STRING WS-ROUTE-DEPART (WS-ROUTE-IDX) DELIMITED BY SIZE
+                      WS-ROUTE-ARRIVEE (WS-ROUTE-IDX)
+                      DELIMITED BY SIZE
+                      WS-ROUTE-COUNT (WS-ROUTE-IDX) DELIMITED BY SIZE
+                      INTO CHECKPOINT-RECORD
+               WRITE CHECKPOINT-RECORD
+           END-PERFORM
+
+           CLOSE CHECKPOINT-FILE.
+
+      ******************************************************************
+      * VALIDATE-TRAIN-RECORD                                          *
+      *   Checks the train type code and the time/duration fields for  *
+      *   sane ranges. Sets RECORD-INVALID with a reason code/text     *
+      *   when a check fails so the record can be routed to the        *
+      *   reject file instead of train2.dat.                           *
+      ******************************************************************
+       VALIDATE-TRAIN-RECORD.
+           SET RECORD-VALID TO TRUE
+           MOVE ZERO TO WS-REJECT-CODE
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF NOT (TGV OR CORAIL OR TER)
+               SET RECORD-INVALID TO TRUE
+               MOVE 10 TO WS-REJECT-CODE
+               MOVE "Unrecognized train type code" TO WS-REJECT-REASON
+           END-IF
+
+           IF RECORD-VALID AND TRAIN-TIME-HH > 23
+               SET RECORD-INVALID TO TRUE
+               MOVE 20 TO WS-REJECT-CODE
+               MOVE "Train time hour out of range 0-23"
+                   TO WS-REJECT-REASON
+           END-IF
+
+           IF RECORD-VALID AND TRAIN-TIME-MM > 59
+               SET RECORD-INVALID TO TRUE
+               MOVE 30 TO WS-REJECT-CODE
+               MOVE "Train time minute out of range 0-59"
+                   TO WS-REJECT-REASON
+           END-IF
+
+           IF RECORD-VALID AND TRAIN-NBRE-HEURES > 23
+               SET RECORD-INVALID TO TRUE
+               MOVE 40 TO WS-REJECT-CODE
+               MOVE "Train duration out of range 0-23"
+                   TO WS-REJECT-REASON
+           END-IF
+
+           IF RECORD-VALID AND (TRAIN-HALT-COUNT < 1 OR
+                                 TRAIN-HALT-COUNT > 20)
+               SET RECORD-INVALID TO TRUE
+               MOVE 50 TO WS-REJECT-CODE
+               MOVE "Stop count out of range 1-20"
+                   TO WS-REJECT-REASON
+           END-IF
+
+           IF RECORD-VALID AND TRAIN-EFFECTIVE-FROM > 0
+                           AND TRAIN-EFFECTIVE-TO > 0
+                           AND TRAIN-EFFECTIVE-FROM > TRAIN-EFFECTIVE-TO
+               SET RECORD-INVALID TO TRUE
+               MOVE 60 TO WS-REJECT-CODE
+               MOVE "Effective date range starts after it ends"
+                   TO WS-REJECT-REASON
+           END-IF.
+
+      ******************************************************************
+      * WRITE-REJECT-RECORD                                            *
+      *   Writes the reason code/text and the offending key fields to  *
+      *   REJECT-FILE and counts the rejection.                        *
+      ******************************************************************
+       WRITE-REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE SPACES TO REJECT-RECORD
+           STRING "Reason Code: " WS-REJECT-CODE DELIMITED BY SIZE
+                  " " WS-REJECT-REASON DELIMITED BY SIZE
+                  " Type: " TRAIN-TYPE-CODE DELIMITED BY SIZE
+                  " Depot: " TRAIN-DEPOT-CODE DELIMITED BY SIZE
+                  " Station: " STATION-DEPART DELIMITED BY SIZE
+                  " Time: " TRAIN-TIME-HH ":" TRAIN-TIME-MM
+                  DELIMITED BY SIZE
+                  " Duration: " TRAIN-NBRE-HEURES DELIMITED BY SIZE
+                  INTO REJECT-RECORD
+           WRITE REJECT-RECORD.
+
+      ******************************************************************
+      * TALLY-STATION-COUNT                                            *
+      *   Finds STATION-DEPART in the running station table, adding a  *
+      *   new entry when this is the station's first appearance, and   *
+      *   increments its count.                                        *
+      ******************************************************************
+       TALLY-STATION-COUNT.
+           SET WS-STATION-IDX TO 1
+           SET STATION-NOT-FOUND TO TRUE
+           PERFORM VARYING WS-STATION-IDX FROM 1 BY 1 UNTIL
+                           WS-STATION-IDX > WS-STATION-USED
+               IF WS-STATION-NAME (WS-STATION-IDX) = STATION-DEPART
+                   ADD 1 TO WS-STATION-COUNT (WS-STATION-IDX)
+                   SET STATION-FOUND TO TRUE
+                   SET WS-STATION-IDX TO WS-STATION-USED
+               END-IF
+           END-PERFORM
+
+           IF STATION-NOT-FOUND AND
+                   WS-STATION-USED < WS-STATION-TABLE-MAX
+               ADD 1 TO WS-STATION-USED
+               SET WS-STATION-IDX TO WS-STATION-USED
+               MOVE STATION-DEPART TO WS-STATION-NAME (WS-STATION-IDX)
+               MOVE 1 TO WS-STATION-COUNT (WS-STATION-IDX)
+           ELSE
+               IF STATION-NOT-FOUND
+                   ADD 1 TO WS-STATION-DROPPED-COUNT
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * TALLY-ROUTE-COUNT                                              *
+      *   Finds the STATION-DEPART / STATION-ARRIVEE pair in the       *
+      *   running route table, adding a new entry on first appearance, *
+      *   and increments its count.                                    *
+      ******************************************************************
+       TALLY-ROUTE-COUNT.
+           SET WS-ROUTE-IDX TO 1
+           SET ROUTE-NOT-FOUND TO TRUE
+           PERFORM VARYING WS-ROUTE-IDX FROM 1 BY 1 UNTIL
+                           WS-ROUTE-IDX > WS-ROUTE-USED
+               IF WS-ROUTE-DEPART (WS-ROUTE-IDX) = STATION-DEPART AND
+                  WS-ROUTE-ARRIVEE (WS-ROUTE-IDX) = STATION-ARRIVEE
+                   ADD 1 TO WS-ROUTE-COUNT (WS-ROUTE-IDX)
+                   SET ROUTE-FOUND TO TRUE
+                   SET WS-ROUTE-IDX TO WS-ROUTE-USED
+               END-IF
+           END-PERFORM
+
+           IF ROUTE-NOT-FOUND AND
+                   WS-ROUTE-USED < WS-ROUTE-TABLE-MAX
+               ADD 1 TO WS-ROUTE-USED
+               SET WS-ROUTE-IDX TO WS-ROUTE-USED
+               MOVE STATION-DEPART TO WS-ROUTE-DEPART (WS-ROUTE-IDX)
+               MOVE STATION-ARRIVEE TO WS-ROUTE-ARRIVEE (WS-ROUTE-IDX)
+               MOVE 1 TO WS-ROUTE-COUNT (WS-ROUTE-IDX)
+           ELSE
+               IF ROUTE-NOT-FOUND
+                   ADD 1 TO WS-ROUTE-DROPPED-COUNT
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * WRITE-SUMMARY-REPORT                                           *
+      *   Writes the per-type and per-station breakdown, together with *
+      *   the average stop count per train type, to SUMMARY-FILE.      *
+      ******************************************************************
+       WRITE-SUMMARY-REPORT.
+           MOVE "=== Train-Type / Station Summary ===" TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING "Records Rejected: " WS-REJECT-COUNT
+                  DELIMITED BY SIZE
+                  INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           IF WS-TGV-COUNT > 0
+               COMPUTE WS-AVG-STOPS ROUNDED =
+                       WS-TGV-HALT-TOTAL / WS-TGV-COUNT
+           ELSE
+               MOVE ZERO TO WS-AVG-STOPS
+           END-IF
+           MOVE WS-AVG-STOPS TO WS-AVG-STOPS-EDIT
+           STRING "TGV     - Count: " WS-TGV-COUNT DELIMITED BY SIZE
+                  " Avg Stops: " WS-AVG-STOPS-EDIT DELIMITED BY SIZE
+                  INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           IF WS-CORAIL-COUNT > 0
+               COMPUTE WS-AVG-STOPS ROUNDED =
+                       WS-CORAIL-HALT-TOTAL / WS-CORAIL-COUNT
+           ELSE
+               MOVE ZERO TO WS-AVG-STOPS
+           END-IF
+           MOVE WS-AVG-STOPS TO WS-AVG-STOPS-EDIT
+           STRING "CORAIL  - Count: " WS-CORAIL-COUNT DELIMITED BY SIZE
+                  " Avg Stops: " WS-AVG-STOPS-EDIT DELIMITED BY SIZE
+                  INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           IF WS-TER-COUNT > 0
+               COMPUTE WS-AVG-STOPS ROUNDED =
+                       WS-TER-HALT-TOTAL / WS-TER-COUNT
+           ELSE
+               MOVE ZERO TO WS-AVG-STOPS
+           END-IF
+           MOVE WS-AVG-STOPS TO WS-AVG-STOPS-EDIT
+           STRING "TER     - Count: " WS-TER-COUNT DELIMITED BY SIZE
+                  " Avg Stops: " WS-AVG-STOPS-EDIT DELIMITED BY SIZE
+                  INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE "--- Departures by Station ---" TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           IF WS-STATION-DROPPED-COUNT > 0
+               MOVE SPACES TO SUMMARY-RECORD
+               STRING "WARNING - station table capacity "
+                      WS-STATION-TABLE-MAX DELIMITED BY SIZE
+                      " exceeded, " WS-STATION-DROPPED-COUNT
+                      DELIMITED BY SIZE
+                      " departure(s) omitted from this report"
+                      DELIMITED BY SIZE
+                      INTO SUMMARY-RECORD
+               WRITE SUMMARY-RECORD
+           END-IF
+
+           PERFORM VARYING WS-STATION-IDX FROM 1 BY 1 UNTIL
+                           WS-STATION-IDX > WS-STATION-USED
+               STRING "Station: " WS-STATION-NAME (WS-STATION-IDX)
+                      DELIMITED BY SIZE
+                      " Departures: "
+                      WS-STATION-COUNT (WS-STATION-IDX)
+                      DELIMITED BY SIZE
+                      INTO SUMMARY-RECORD
+               WRITE SUMMARY-RECORD
+           END-PERFORM
+
+           MOVE "--- Routes (Origin-Destination) ---" TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           IF WS-ROUTE-DROPPED-COUNT > 0
+               MOVE SPACES TO SUMMARY-RECORD
+               STRING "WARNING - route table capacity "
+                      WS-ROUTE-TABLE-MAX DELIMITED BY SIZE
+                      " exceeded, " WS-ROUTE-DROPPED-COUNT
+                      DELIMITED BY SIZE
+                      " route(s) omitted from this report"
+                      DELIMITED BY SIZE
+                      INTO SUMMARY-RECORD
+               WRITE SUMMARY-RECORD
+           END-IF
+
+           PERFORM VARYING WS-ROUTE-IDX FROM 1 BY 1 UNTIL
+                           WS-ROUTE-IDX > WS-ROUTE-USED
+               MOVE SPACES TO SUMMARY-RECORD
+               STRING WS-ROUTE-DEPART (WS-ROUTE-IDX) DELIMITED BY SIZE
+                      " -> " WS-ROUTE-ARRIVEE (WS-ROUTE-IDX)
+                      DELIMITED BY SIZE
+                      " Trains: " WS-ROUTE-COUNT (WS-ROUTE-IDX)
+                      DELIMITED BY SIZE
+                      INTO SUMMARY-RECORD
+               WRITE SUMMARY-RECORD
+           END-PERFORM.

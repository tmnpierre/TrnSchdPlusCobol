@@ -0,0 +1,410 @@
+      ******************************************************************
+      * DATE-WRITTEN. 2024-07-21                                       *
+      *                                                                *
+      * PURPOSE:                                                       *
+      *   Diffs today's 'train.dat' against the prior run's snapshot   *
+      *   ('train-prior.dat') by departure station/time key, and       *
+      *   writes an audit report of added, removed and changed trains  *
+      *   to 'train-audit.dat' so a schedule change gets reviewed      *
+      *   before TrnSchd runs the day's schedule. Also refreshes       *
+      *   train-prior.dat with today's data so tomorrow's run has a    *
+      *   baseline to compare against.                                 *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TrnAudit.
+       AUTHOR. Pierre.
+
+      *      Define the source and destination of data
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Today's incoming national schedule
+           SELECT TRAIN-FILE ASSIGN TO 'train.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+      *    Yesterday's snapshot, read as the comparison baseline and
+      *    then rewritten with today's data for tomorrow's run. May
+      *    not exist yet the first time this program is run.
+           SELECT OPTIONAL PRIOR-FILE ASSIGN TO 'train-prior.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PRIOR-STATUS.
+      *    The added/removed/changed audit report
+           SELECT AUDIT-FILE ASSIGN TO 'train-audit.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *    File description for today's schedule
+       FD TRAIN-FILE
+           RECORD IS VARYING IN SIZE FROM 88 TO 392 CHARACTERS
+               DEPENDING ON TRAIN-RECORD-LENGTH.
+       COPY 'train-record.cpy'.
+
+      *    File description for the prior-run snapshot. Read and
+      *    written as a raw record - its key fields are pulled out by
+      *    reference modification at fixed positions matching
+      *    train-record.cpy, the same technique TrnSchd uses for its
+      *    checkpoint record.
+       FD PRIOR-FILE
+           RECORD IS VARYING IN SIZE FROM 88 TO 392 CHARACTERS
+               DEPENDING ON WS-PRIOR-RECORD-LENGTH.
+       01 PRIOR-RECORD PIC X(392).
+
+      *    File description for the audit report
+       FD AUDIT-FILE
+           RECORD CONTAINS 200 CHARACTERS.
+       01 AUDIT-RECORD PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  TRAIN-RECORD-LENGTH          PIC 9(3) COMP.
+       01  WS-PRIOR-RECORD-LENGTH       PIC 9(3) COMP.
+       01  WS-PRIOR-STATUS              PIC X(02) VALUE SPACES.
+       01  WS-TRAIN-EOF                 PIC X VALUE 'N'.
+           88 TRAIN-EOF                 VALUE 'Y'.
+           88 TRAIN-NOT-EOF             VALUE 'N'.
+       01  WS-PRIOR-EOF                 PIC X VALUE 'N'.
+           88 PRIOR-EOF                 VALUE 'Y'.
+           88 PRIOR-NOT-EOF             VALUE 'N'.
+       01  WS-PRIOR-OPENED              PIC X VALUE 'N'.
+           88 PRIOR-FILE-OPENED         VALUE 'Y'.
+           88 PRIOR-FILE-NOT-OPENED     VALUE 'N'.
+
+      *    Today's schedule, held in memory keyed by departure
+      *    station/time so it can be compared against yesterday's
+      *    snapshot and then rewritten as tomorrow's baseline
+       01  WS-TODAY-TABLE-MAX           PIC 9(5) VALUE 9000.
+       01  WS-TODAY-USED                PIC 9(5) VALUE ZERO.
+       01  WS-TODAY-TABLE.
+           05 WS-TODAY-ENTRY OCCURS 9000 TIMES
+                              INDEXED BY WS-TODAY-IDX.
+               10 WS-TODAY-RECORD       PIC X(392).
+               10 WS-TODAY-RECORD-LEN   PIC 9(3) COMP.
+               10 WS-TODAY-NUMBER       PIC 9(05).
+               10 WS-TODAY-KEY-STATION  PIC X(15).
+               10 WS-TODAY-KEY-HH       PIC 9(02).
+               10 WS-TODAY-KEY-MM       PIC 9(02).
+               10 WS-TODAY-TYPE         PIC X(01).
+               10 WS-TODAY-ARRIVEE      PIC X(15).
+               10 WS-TODAY-DURATION     PIC 9(02).
+               10 WS-TODAY-HALT-COUNT   PIC 9(02).
+               10 WS-TODAY-MATCHED      PIC X(01) VALUE 'N'.
+
+      *    Yesterday's snapshot, held in memory the same way
+       01  WS-PRIOR-TABLE-MAX           PIC 9(5) VALUE 9000.
+       01  WS-PRIOR-USED                PIC 9(5) VALUE ZERO.
+       01  WS-PRIOR-TABLE.
+           05 WS-PRIOR-ENTRY OCCURS 9000 TIMES
+                              INDEXED BY WS-PRIOR-IDX.
+               10 WS-PRIOR-RECORD       PIC X(392).
+               10 WS-PRIOR-RECORD-LEN   PIC 9(3) COMP.
+               10 WS-PRIOR-NUMBER       PIC 9(05).
+               10 WS-PRIOR-KEY-STATION  PIC X(15).
+               10 WS-PRIOR-KEY-HH       PIC 9(02).
+               10 WS-PRIOR-KEY-MM       PIC 9(02).
+               10 WS-PRIOR-TYPE         PIC X(01).
+               10 WS-PRIOR-ARRIVEE      PIC X(15).
+               10 WS-PRIOR-DURATION     PIC 9(02).
+               10 WS-PRIOR-HALT-COUNT   PIC 9(02).
+               10 WS-PRIOR-MATCHED      PIC X(01) VALUE 'N'.
+
+       01  WS-MATCH-SWITCH              PIC X VALUE 'N'.
+           88 MATCH-FOUND               VALUE 'Y'.
+           88 MATCH-NOT-FOUND           VALUE 'N'.
+
+       01  WS-ADDED-COUNT               PIC 9(5) VALUE ZERO.
+       01  WS-REMOVED-COUNT             PIC 9(5) VALUE ZERO.
+       01  WS-CHANGED-COUNT             PIC 9(5) VALUE ZERO.
+       01  WS-UNCHANGED-COUNT           PIC 9(5) VALUE ZERO.
+       01  WS-TODAY-DROPPED-COUNT       PIC 9(5) VALUE ZERO.
+       01  WS-PRIOR-DROPPED-COUNT       PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+      *    Start of main processing
+           PERFORM LOAD-PRIOR-FILE
+           PERFORM LOAD-TODAY-FILE
+
+           OPEN OUTPUT AUDIT-FILE
+           MOVE "=== Schedule Change Audit ===" TO AUDIT-RECORD
+           WRITE AUDIT-RECORD
+
+           PERFORM VARYING WS-TODAY-IDX FROM 1 BY 1 UNTIL
+                           WS-TODAY-IDX > WS-TODAY-USED
+               PERFORM MATCH-TODAY-ENTRY
+           END-PERFORM
+
+           PERFORM VARYING WS-PRIOR-IDX FROM 1 BY 1 UNTIL
+                           WS-PRIOR-IDX > WS-PRIOR-USED
+               IF WS-PRIOR-MATCHED (WS-PRIOR-IDX) = 'N'
+                   PERFORM WRITE-REMOVED-RECORD
+               END-IF
+           END-PERFORM
+
+           MOVE SPACES TO AUDIT-RECORD
+           STRING "Added: " WS-ADDED-COUNT DELIMITED BY SIZE
+                  " Removed: " WS-REMOVED-COUNT DELIMITED BY SIZE
+                  " Changed: " WS-CHANGED-COUNT DELIMITED BY SIZE
+                  " Unchanged: " WS-UNCHANGED-COUNT DELIMITED BY SIZE
+                  INTO AUDIT-RECORD
+           WRITE AUDIT-RECORD
+
+           IF WS-TODAY-DROPPED-COUNT > 0 OR WS-PRIOR-DROPPED-COUNT > 0
+               MOVE SPACES TO AUDIT-RECORD
+               STRING "WARNING - table capacity " WS-TODAY-TABLE-MAX
+                      DELIMITED BY SIZE
+                      " exceeded, dropped today: "
+                      WS-TODAY-DROPPED-COUNT DELIMITED BY SIZE
+                      " prior: " WS-PRIOR-DROPPED-COUNT
+                      DELIMITED BY SIZE
+                      INTO AUDIT-RECORD
+               WRITE AUDIT-RECORD
+           END-IF
+
+           CLOSE AUDIT-FILE
+
+      *    Refresh the snapshot so tomorrow's run has today's schedule
+      *    as its baseline
+           PERFORM WRITE-PRIOR-SNAPSHOT
+
+           CLOSE TRAIN-FILE.
+
+      *    End the program
+           STOP RUN.
+
+      ******************************************************************
+      * LOAD-PRIOR-FILE                                                *
+      *   Reads yesterday's snapshot, if one exists, into the          *
+      *   in-memory prior table, pulling key/compare fields out of     *
+      *   each raw record by reference modification.                  *
+      ******************************************************************
+       LOAD-PRIOR-FILE.
+           OPEN INPUT PRIOR-FILE
+           IF WS-PRIOR-STATUS = "00" OR WS-PRIOR-STATUS = "05"
+               SET PRIOR-FILE-OPENED TO TRUE
+           END-IF
+           IF WS-PRIOR-STATUS = "00"
+               PERFORM UNTIL PRIOR-EOF
+                   READ PRIOR-FILE INTO PRIOR-RECORD
+                       AT END
+                           MOVE 'Y' TO WS-PRIOR-EOF
+                       NOT AT END
+                           PERFORM ADD-PRIOR-ENTRY
+                   END-READ
+               END-PERFORM
+           END-IF
+           IF PRIOR-FILE-OPENED
+               CLOSE PRIOR-FILE
+           END-IF.
+
+      ******************************************************************
+      * ADD-PRIOR-ENTRY                                                *
+      *   Appends the current PRIOR-RECORD to the in-memory prior      *
+      *   table.                                                       *
+      ******************************************************************
+       ADD-PRIOR-ENTRY.
+           IF WS-PRIOR-USED < WS-PRIOR-TABLE-MAX
+               ADD 1 TO WS-PRIOR-USED
+               SET WS-PRIOR-IDX TO WS-PRIOR-USED
+               MOVE SPACES TO WS-PRIOR-RECORD (WS-PRIOR-IDX)
+               MOVE PRIOR-RECORD TO WS-PRIOR-RECORD (WS-PRIOR-IDX)
+               MOVE WS-PRIOR-RECORD-LENGTH
+                   TO WS-PRIOR-RECORD-LEN (WS-PRIOR-IDX)
+               MOVE PRIOR-RECORD (2:5)
+                   TO WS-PRIOR-NUMBER (WS-PRIOR-IDX)
+               MOVE PRIOR-RECORD (12:15)
+                   TO WS-PRIOR-KEY-STATION (WS-PRIOR-IDX)
+               MOVE PRIOR-RECORD (42:2)
+                   TO WS-PRIOR-KEY-HH (WS-PRIOR-IDX)
+               MOVE PRIOR-RECORD (44:2)
+                   TO WS-PRIOR-KEY-MM (WS-PRIOR-IDX)
+               MOVE PRIOR-RECORD (1:1)
+                   TO WS-PRIOR-TYPE (WS-PRIOR-IDX)
+               MOVE PRIOR-RECORD (27:15)
+                   TO WS-PRIOR-ARRIVEE (WS-PRIOR-IDX)
+               MOVE PRIOR-RECORD (46:2)
+                   TO WS-PRIOR-DURATION (WS-PRIOR-IDX)
+               MOVE PRIOR-RECORD (71:2)
+                   TO WS-PRIOR-HALT-COUNT (WS-PRIOR-IDX)
+               MOVE 'N' TO WS-PRIOR-MATCHED (WS-PRIOR-IDX)
+           ELSE
+               ADD 1 TO WS-PRIOR-DROPPED-COUNT
+           END-IF.
+
+      ******************************************************************
+      * LOAD-TODAY-FILE                                                *
+      *   Reads today's incoming schedule into the in-memory today     *
+      *   table.                                                       *
+      ******************************************************************
+       LOAD-TODAY-FILE.
+           OPEN INPUT TRAIN-FILE
+           PERFORM UNTIL TRAIN-EOF
+               READ TRAIN-FILE INTO TRAIN-PLANNING
+                   AT END
+                       MOVE 'Y' TO WS-TRAIN-EOF
+                   NOT AT END
+                       PERFORM ADD-TODAY-ENTRY
+               END-READ
+           END-PERFORM.
+
+      ******************************************************************
+      * ADD-TODAY-ENTRY                                                *
+      *   Appends the current TRAIN-PLANNING record to the in-memory   *
+      *   today table.                                                 *
+      ******************************************************************
+       ADD-TODAY-ENTRY.
+           IF WS-TODAY-USED < WS-TODAY-TABLE-MAX
+               ADD 1 TO WS-TODAY-USED
+               SET WS-TODAY-IDX TO WS-TODAY-USED
+               MOVE SPACES TO WS-TODAY-RECORD (WS-TODAY-IDX)
+               MOVE TRAIN-PLANNING TO WS-TODAY-RECORD (WS-TODAY-IDX)
+               MOVE TRAIN-RECORD-LENGTH
+                   TO WS-TODAY-RECORD-LEN (WS-TODAY-IDX)
+               MOVE TRAIN-NUMBER TO WS-TODAY-NUMBER (WS-TODAY-IDX)
+               MOVE STATION-DEPART
+                   TO WS-TODAY-KEY-STATION (WS-TODAY-IDX)
+               MOVE TRAIN-TIME-HH TO WS-TODAY-KEY-HH (WS-TODAY-IDX)
+               MOVE TRAIN-TIME-MM TO WS-TODAY-KEY-MM (WS-TODAY-IDX)
+               MOVE TRAIN-TYPE-CODE TO WS-TODAY-TYPE (WS-TODAY-IDX)
+               MOVE STATION-ARRIVEE TO WS-TODAY-ARRIVEE (WS-TODAY-IDX)
+               MOVE TRAIN-NBRE-HEURES
+                   TO WS-TODAY-DURATION (WS-TODAY-IDX)
+               MOVE TRAIN-HALT-COUNT
+                   TO WS-TODAY-HALT-COUNT (WS-TODAY-IDX)
+               MOVE 'N' TO WS-TODAY-MATCHED (WS-TODAY-IDX)
+           ELSE
+               ADD 1 TO WS-TODAY-DROPPED-COUNT
+           END-IF.
+
+      ******************************************************************
+      * MATCH-TODAY-ENTRY                                              *
+      *   Looks up today's entry WS-TODAY-IDX in the prior table by    *
+      *   departure station/time key, and writes an ADDED or CHANGED   *
+      *   audit line when appropriate. Marks the matching prior entry  *
+      *   so it is not also reported as REMOVED.                       *
+      ******************************************************************
+       MATCH-TODAY-ENTRY.
+           SET MATCH-NOT-FOUND TO TRUE
+           PERFORM VARYING WS-PRIOR-IDX FROM 1 BY 1 UNTIL
+                           WS-PRIOR-IDX > WS-PRIOR-USED
+               IF WS-PRIOR-MATCHED (WS-PRIOR-IDX) = 'N'
+                  AND WS-PRIOR-KEY-STATION (WS-PRIOR-IDX) =
+                          WS-TODAY-KEY-STATION (WS-TODAY-IDX)
+                  AND WS-PRIOR-KEY-HH (WS-PRIOR-IDX) =
+                          WS-TODAY-KEY-HH (WS-TODAY-IDX)
+                  AND WS-PRIOR-KEY-MM (WS-PRIOR-IDX) =
+                          WS-TODAY-KEY-MM (WS-TODAY-IDX)
+                  AND WS-PRIOR-NUMBER (WS-PRIOR-IDX) =
+                          WS-TODAY-NUMBER (WS-TODAY-IDX)
+                   SET MATCH-FOUND TO TRUE
+                   MOVE 'Y' TO WS-PRIOR-MATCHED (WS-PRIOR-IDX)
+                   IF WS-PRIOR-TYPE (WS-PRIOR-IDX) NOT =
+                              WS-TODAY-TYPE (WS-TODAY-IDX)
+                      OR WS-PRIOR-ARRIVEE (WS-PRIOR-IDX) NOT =
+                              WS-TODAY-ARRIVEE (WS-TODAY-IDX)
+                      OR WS-PRIOR-DURATION (WS-PRIOR-IDX) NOT =
+                              WS-TODAY-DURATION (WS-TODAY-IDX)
+                      OR WS-PRIOR-HALT-COUNT (WS-PRIOR-IDX) NOT =
+                              WS-TODAY-HALT-COUNT (WS-TODAY-IDX)
+                       PERFORM WRITE-CHANGED-RECORD
+                   ELSE
+                       ADD 1 TO WS-UNCHANGED-COUNT
+                   END-IF
+                   SET WS-PRIOR-IDX TO WS-PRIOR-USED
+               END-IF
+           END-PERFORM
+
+           IF MATCH-NOT-FOUND
+               PERFORM WRITE-ADDED-RECORD
+           END-IF.
+
+      ******************************************************************
+      * WRITE-ADDED-RECORD                                             *
+      *   Writes one audit line for a train present today that was     *
+      *   not in yesterday's snapshot.                                 *
+      ******************************************************************
+       WRITE-ADDED-RECORD.
+           ADD 1 TO WS-ADDED-COUNT
+           MOVE SPACES TO AUDIT-RECORD
+           STRING "ADDED   - Train " WS-TODAY-NUMBER (WS-TODAY-IDX)
+                  DELIMITED BY SIZE
+                  " " WS-TODAY-KEY-STATION (WS-TODAY-IDX)
+                  DELIMITED BY SIZE
+                  " " WS-TODAY-KEY-HH (WS-TODAY-IDX) ":"
+                  WS-TODAY-KEY-MM (WS-TODAY-IDX) DELIMITED BY SIZE
+                  " -> " WS-TODAY-ARRIVEE (WS-TODAY-IDX)
+                  DELIMITED BY SIZE
+                  " Type " WS-TODAY-TYPE (WS-TODAY-IDX)
+                  DELIMITED BY SIZE
+                  " Stops " WS-TODAY-HALT-COUNT (WS-TODAY-IDX)
+                  DELIMITED BY SIZE
+                  INTO AUDIT-RECORD
+           WRITE AUDIT-RECORD.
+
+      ******************************************************************
+      * WRITE-REMOVED-RECORD                                           *
+      *   Writes one audit line for a train present in yesterday's     *
+      *   snapshot that is no longer in today's schedule.              *
+      ******************************************************************
+       WRITE-REMOVED-RECORD.
+           ADD 1 TO WS-REMOVED-COUNT
+           MOVE SPACES TO AUDIT-RECORD
+           STRING "REMOVED - Train " WS-PRIOR-NUMBER (WS-PRIOR-IDX)
+                  DELIMITED BY SIZE
+                  " " WS-PRIOR-KEY-STATION (WS-PRIOR-IDX)
+                  DELIMITED BY SIZE
+                  " " WS-PRIOR-KEY-HH (WS-PRIOR-IDX) ":"
+                  WS-PRIOR-KEY-MM (WS-PRIOR-IDX) DELIMITED BY SIZE
+                  " -> " WS-PRIOR-ARRIVEE (WS-PRIOR-IDX)
+                  DELIMITED BY SIZE
+                  " Type " WS-PRIOR-TYPE (WS-PRIOR-IDX)
+                  DELIMITED BY SIZE
+                  " Stops " WS-PRIOR-HALT-COUNT (WS-PRIOR-IDX)
+                  DELIMITED BY SIZE
+                  INTO AUDIT-RECORD
+           WRITE AUDIT-RECORD.
+
+      ******************************************************************
+      * WRITE-CHANGED-RECORD                                           *
+      *   Writes one audit line showing the prior-vs-today values for  *
+      *   a train whose key matched but whose type, arrival station,   *
+      *   duration or stop count differs.                              *
+      ******************************************************************
+       WRITE-CHANGED-RECORD.
+           ADD 1 TO WS-CHANGED-COUNT
+           MOVE SPACES TO AUDIT-RECORD
+           STRING "CHANGED - Train " WS-TODAY-NUMBER (WS-TODAY-IDX)
+                  DELIMITED BY SIZE
+                  " " WS-TODAY-KEY-STATION (WS-TODAY-IDX)
+                  DELIMITED BY SIZE
+                  " " WS-TODAY-KEY-HH (WS-TODAY-IDX) ":"
+                  WS-TODAY-KEY-MM (WS-TODAY-IDX) DELIMITED BY SIZE
+                  " Type " WS-PRIOR-TYPE (WS-PRIOR-IDX) "->"
+                  WS-TODAY-TYPE (WS-TODAY-IDX) DELIMITED BY SIZE
+                  " Arrival " WS-PRIOR-ARRIVEE (WS-PRIOR-IDX) "->"
+                  WS-TODAY-ARRIVEE (WS-TODAY-IDX) DELIMITED BY SIZE
+                  " Duration " WS-PRIOR-DURATION (WS-PRIOR-IDX) "->"
+                  WS-TODAY-DURATION (WS-TODAY-IDX) DELIMITED BY SIZE
+                  " Stops " WS-PRIOR-HALT-COUNT (WS-PRIOR-IDX) "->"
+                  WS-TODAY-HALT-COUNT (WS-TODAY-IDX) DELIMITED BY SIZE
+                  INTO AUDIT-RECORD
+           WRITE AUDIT-RECORD.
+
+      ******************************************************************
+      * WRITE-PRIOR-SNAPSHOT                                           *
+      *   Rewrites train-prior.dat from the in-memory today table so   *
+      *   tomorrow's run has today's schedule as its comparison        *
+      *   baseline.                                                    *
+      ******************************************************************
+       WRITE-PRIOR-SNAPSHOT.
+           OPEN OUTPUT PRIOR-FILE
+           PERFORM VARYING WS-TODAY-IDX FROM 1 BY 1 UNTIL
+                           WS-TODAY-IDX > WS-TODAY-USED
+               MOVE WS-TODAY-RECORD-LEN (WS-TODAY-IDX)
+                   TO WS-PRIOR-RECORD-LENGTH
+               MOVE WS-TODAY-RECORD (WS-TODAY-IDX) TO PRIOR-RECORD
+               WRITE PRIOR-RECORD
+           END-PERFORM
+           CLOSE PRIOR-FILE.

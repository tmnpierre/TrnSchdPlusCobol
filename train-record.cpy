@@ -0,0 +1,56 @@
+      ******************************************************************
+      * COPYBOOK.   TRAIN-RECORD.CPY                                   *
+      *                                                                *
+      * PURPOSE:                                                       *
+      *   Record layout for a single scheduled train, shared by        *
+      *   TrnSchd and any other program that reads or writes           *
+      *   train.dat.                                                   *
+      *                                                                *
+      * MODIFICATION HISTORY:                                          *
+      *   2024-04-23  PH  Original layout.                             *
+      *   2024-05-14  PH  Added STATION-ARRIVEE for route-level         *
+      *                   reporting.                                   *
+      *   2024-06-03  PH  Added TRAIN-DEPOT-CODE so a consolidated      *
+      *                   national schedule can trace each record back *
+      *                   to its originating depot extract.            *
+      *   2024-06-18  PH  Replaced the fixed OCCURS 10 halt table with *
+      *                   TRAIN-HALT-COUNT driving an OCCURS DEPENDING *
+      *                   ON, so long regional routes are no longer    *
+      *                   capped at 10 intermediate stops.             *
+      *   2024-06-27  PH  Added TRAIN-HALT-STATION alongside each      *
+      *                   TRAIN-HALT-FLAG so a stop's name travels     *
+      *                   with it for itinerary reporting.             *
+      *   2024-07-09  PH  Added a service calendar (TRAIN-CALENDAR-    *
+      *                   DAYS plus an effective date range) so        *
+      *                   weekday and weekend services no longer have  *
+      *                   to be kept apart outside the system.         *
+      ******************************************************************
+       01  TRAIN-PLANNING.
+           05  TRAIN-TYPE-CODE             PIC X(01).
+               88  TGV                     VALUE 'T'.
+               88  CORAIL                  VALUE 'C'.
+               88  TER                     VALUE 'R'.
+           05  TRAIN-NUMBER                PIC 9(05).
+           05  TRAIN-DEPOT-CODE            PIC X(05).
+           05  STATION-DEPART              PIC X(15).
+           05  STATION-ARRIVEE             PIC X(15).
+           05  TRAIN-TIME-HH               PIC 9(02).
+           05  TRAIN-TIME-MM               PIC 9(02).
+           05  TRAIN-NBRE-HEURES           PIC 9(02).
+      *    Service calendar: one Y/N flag per day, MON through SUN,
+      *    and the date range (CCYYMMDD) over which the train runs
+           05  TRAIN-CALENDAR-DAYS.
+               10  TRAIN-CALENDAR-MON      PIC X(01).
+               10  TRAIN-CALENDAR-TUE      PIC X(01).
+               10  TRAIN-CALENDAR-WED      PIC X(01).
+               10  TRAIN-CALENDAR-THU      PIC X(01).
+               10  TRAIN-CALENDAR-FRI      PIC X(01).
+               10  TRAIN-CALENDAR-SAT      PIC X(01).
+               10  TRAIN-CALENDAR-SUN      PIC X(01).
+           05  TRAIN-EFFECTIVE-FROM        PIC 9(08).
+           05  TRAIN-EFFECTIVE-TO          PIC 9(08).
+           05  TRAIN-HALT-COUNT            PIC 9(02).
+           05  TRAIN-HALT-TABLE
+                   OCCURS 1 TO 20 TIMES DEPENDING ON TRAIN-HALT-COUNT.
+               10  TRAIN-HALT-FLAG         PIC X(01).
+               10  TRAIN-HALT-STATION      PIC X(15).

@@ -0,0 +1,241 @@
+      ******************************************************************
+      * DATE-WRITTEN. 2024-06-03                                       *
+      *                                                                *
+      * PURPOSE:                                                       *
+      *   Consolidates the per-depot daily schedule extracts listed    *
+      *   in 'depot-list.dat' into a single national 'train.dat',      *
+      *   tagging every record with its originating depot code and     *
+      *   merging the result into ascending departure-time order so    *
+      *   TrnSchd can process one unified schedule.                    *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TrnDepot.
+       AUTHOR. Pierre.
+
+      *      Define the source and destination of data
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    The list of depot extract files to consolidate. Each line
+      *    is "filename,depotcode", e.g. 'depot-north.dat,D001'
+           SELECT DEPOT-LIST-FILE ASSIGN TO 'depot-list.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+      *    One depot extract, opened by name as the list is read.
+      *    OPTIONAL so a missing or misspelled filename in the depot
+      *    list degrades that one depot instead of aborting the batch.
+           SELECT OPTIONAL DEPOT-FILE ASSIGN TO DYNAMIC
+               WS-DEPOT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-DEPOT-STATUS.
+      *    The consolidated national schedule TrnSchd reads
+           SELECT TRAIN-FILE ASSIGN TO 'train.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *    File description for the depot list
+       FD DEPOT-LIST-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 DEPOT-LIST-RECORD PIC X(80).
+
+      *    File description for a single depot extract
+       FD DEPOT-FILE
+           RECORD IS VARYING IN SIZE FROM 88 TO 392 CHARACTERS
+               DEPENDING ON TRAIN-RECORD-LENGTH.
+       COPY 'train-record.cpy'.
+
+      *    File description for the consolidated output
+       FD TRAIN-FILE
+           RECORD IS VARYING IN SIZE FROM 88 TO 392 CHARACTERS
+               DEPENDING ON WS-OUT-RECORD-LENGTH.
+       01 TRAIN-OUT-RECORD PIC X(392).
+
+       WORKING-STORAGE SECTION.
+       01  TRAIN-RECORD-LENGTH          PIC 9(3) COMP.
+       01  WS-OUT-RECORD-LENGTH         PIC 9(3) COMP.
+       01  WS-LIST-EOF                  PIC X VALUE 'N'.
+           88 LIST-EOF                  VALUE 'Y'.
+           88 LIST-NOT-EOF              VALUE 'N'.
+       01  WS-DEPOT-EOF                 PIC X VALUE 'N'.
+           88 DEPOT-EOF                 VALUE 'Y'.
+           88 DEPOT-NOT-EOF             VALUE 'N'.
+       01  WS-DEPOT-STATUS               PIC X(02) VALUE SPACES.
+
+      *    One depot-list line split into filename and depot code
+       01  WS-DEPOT-FILENAME            PIC X(40) VALUE SPACES.
+       01  WS-DEPOT-CODE                PIC X(05) VALUE SPACES.
+
+      *    In-memory holding table for every record read from every
+      *    depot, sorted into departure-time order before it is
+      *    written out to train.dat
+       01  WS-MERGE-TABLE-MAX           PIC 9(5) VALUE 9000.
+       01  WS-MERGE-USED                PIC 9(5) VALUE ZERO.
+       01  WS-MERGE-TABLE.
+           05 WS-MERGE-ENTRY OCCURS 9000 TIMES
+                             INDEXED BY WS-MERGE-IDX WS-MERGE-IDX2.
+               10 WS-MERGE-RECORD       PIC X(392).
+               10 WS-MERGE-RECORD-LEN   PIC 9(3) COMP.
+               10 WS-MERGE-HH           PIC 9(02).
+               10 WS-MERGE-MM           PIC 9(02).
+
+       01  WS-SWAP-RECORD                PIC X(392).
+       01  WS-SWAP-RECORD-LEN             PIC 9(3) COMP.
+       01  WS-SWAP-HH                     PIC 9(02).
+       01  WS-SWAP-MM                     PIC 9(02).
+       01  WS-TOTAL-CONSOLIDATED          PIC 9(5) VALUE ZERO.
+       01  WS-MERGE-DROPPED-COUNT         PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+      *    Start of main processing
+           OPEN INPUT DEPOT-LIST-FILE
+           OPEN OUTPUT TRAIN-FILE
+
+      *    Read every depot file named in the list, tagging each of
+      *    its records with that depot's code
+           PERFORM UNTIL LIST-EOF
+               READ DEPOT-LIST-FILE INTO DEPOT-LIST-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-LIST-EOF
+                   NOT AT END
+                       PERFORM LOAD-ONE-DEPOT
+               END-READ
+           END-PERFORM
+
+      *    Order the consolidated records by departure time and write
+      *    the merged national schedule
+           PERFORM SORT-MERGE-TABLE
+           PERFORM WRITE-CONSOLIDATED-FILE
+
+           IF WS-MERGE-DROPPED-COUNT > 0
+               DISPLAY "TrnDepot: WARNING - " WS-MERGE-DROPPED-COUNT
+                       " record(s) dropped, merge table capacity "
+                       WS-MERGE-TABLE-MAX " exceeded"
+           END-IF
+
+           CLOSE DEPOT-LIST-FILE
+           CLOSE TRAIN-FILE.
+
+      *    End the program
+           STOP RUN.
+
+      ******************************************************************
+      * LOAD-ONE-DEPOT                                                 *
+      *   Splits one depot-list line into a filename and depot code,   *
+      *   then reads that depot's extract into the in-memory merge     *
+      *   table, tagging every record with the depot code.             *
+      ******************************************************************
+       LOAD-ONE-DEPOT.
+           MOVE SPACES TO WS-DEPOT-FILENAME
+           MOVE SPACES TO WS-DEPOT-CODE
+           UNSTRING DEPOT-LIST-RECORD DELIMITED BY ','
+               INTO WS-DEPOT-FILENAME WS-DEPOT-CODE
+
+           IF WS-DEPOT-FILENAME NOT = SPACES
+               SET DEPOT-NOT-EOF TO TRUE
+               OPEN INPUT DEPOT-FILE
+               IF WS-DEPOT-STATUS = "00"
+                   PERFORM UNTIL DEPOT-EOF
+                       READ DEPOT-FILE INTO TRAIN-PLANNING
+                           AT END
+                               MOVE 'Y' TO WS-DEPOT-EOF
+                           NOT AT END
+                               MOVE WS-DEPOT-CODE TO TRAIN-DEPOT-CODE
+                               PERFORM ADD-MERGE-ENTRY
+                       END-READ
+                   END-PERFORM
+                   CLOSE DEPOT-FILE
+               ELSE
+                   DISPLAY "TrnDepot: WARNING - depot file "
+                           WS-DEPOT-FILENAME " status "
+                           WS-DEPOT-STATUS " skipped"
+                   IF WS-DEPOT-STATUS = "05"
+                       CLOSE DEPOT-FILE
+                   END-IF
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * ADD-MERGE-ENTRY                                                *
+      *   Appends the current TRAIN-PLANNING record to the in-memory   *
+      *   merge table, remembering its length and its HH:MM key for    *
+      *   the departure-time sort.                                     *
+      ******************************************************************
+       ADD-MERGE-ENTRY.
+           IF WS-MERGE-USED < WS-MERGE-TABLE-MAX
+               ADD 1 TO WS-MERGE-USED
+               SET WS-MERGE-IDX TO WS-MERGE-USED
+               MOVE SPACES TO WS-MERGE-RECORD (WS-MERGE-IDX)
+               MOVE TRAIN-PLANNING TO WS-MERGE-RECORD (WS-MERGE-IDX)
+               MOVE TRAIN-RECORD-LENGTH
+                   TO WS-MERGE-RECORD-LEN (WS-MERGE-IDX)
+               MOVE TRAIN-TIME-HH TO WS-MERGE-HH (WS-MERGE-IDX)
+               MOVE TRAIN-TIME-MM TO WS-MERGE-MM (WS-MERGE-IDX)
+           ELSE
+               ADD 1 TO WS-MERGE-DROPPED-COUNT
+           END-IF.
+
+      ******************************************************************
+      * SORT-MERGE-TABLE                                               *
+      *   Orders the in-memory merge table into ascending departure-   *
+      *   time (HH then MM) order with a simple selection sort.        *
+      ******************************************************************
+       SORT-MERGE-TABLE.
+           PERFORM VARYING WS-MERGE-IDX FROM 1 BY 1 UNTIL
+                           WS-MERGE-IDX >= WS-MERGE-USED
+               PERFORM VARYING WS-MERGE-IDX2 FROM WS-MERGE-IDX BY 1
+                       UNTIL WS-MERGE-IDX2 > WS-MERGE-USED
+                   IF WS-MERGE-HH (WS-MERGE-IDX2) <
+                               WS-MERGE-HH (WS-MERGE-IDX)
+                      OR (WS-MERGE-HH (WS-MERGE-IDX2) =
+                               WS-MERGE-HH (WS-MERGE-IDX)
+                      AND WS-MERGE-MM (WS-MERGE-IDX2) <
+                               WS-MERGE-MM (WS-MERGE-IDX))
+                       PERFORM SWAP-MERGE-ENTRIES
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+      ******************************************************************
+      * SWAP-MERGE-ENTRIES                                             *
+      *   Exchanges merge-table entries WS-MERGE-IDX and WS-MERGE-IDX2 *
+      ******************************************************************
+       SWAP-MERGE-ENTRIES.
+           MOVE WS-MERGE-RECORD (WS-MERGE-IDX)     TO WS-SWAP-RECORD
+           MOVE WS-MERGE-RECORD-LEN (WS-MERGE-IDX) TO WS-SWAP-RECORD-LEN
+           MOVE WS-MERGE-HH (WS-MERGE-IDX)         TO WS-SWAP-HH
+           MOVE WS-MERGE-MM (WS-MERGE-IDX)         TO WS-SWAP-MM
+
+           MOVE WS-MERGE-RECORD (WS-MERGE-IDX2)
+               TO WS-MERGE-RECORD (WS-MERGE-IDX)
+           MOVE WS-MERGE-RECORD-LEN (WS-MERGE-IDX2)
+               TO WS-MERGE-RECORD-LEN (WS-MERGE-IDX)
+           MOVE WS-MERGE-HH (WS-MERGE-IDX2)
+               TO WS-MERGE-HH (WS-MERGE-IDX)
+           MOVE WS-MERGE-MM (WS-MERGE-IDX2)
+               TO WS-MERGE-MM (WS-MERGE-IDX)
+
+           MOVE WS-SWAP-RECORD     TO WS-MERGE-RECORD (WS-MERGE-IDX2)
+           MOVE WS-SWAP-RECORD-LEN
+               TO WS-MERGE-RECORD-LEN (WS-MERGE-IDX2)
+           MOVE WS-SWAP-HH         TO WS-MERGE-HH (WS-MERGE-IDX2)
+           MOVE WS-SWAP-MM         TO WS-MERGE-MM (WS-MERGE-IDX2).
+
+      ******************************************************************
+      * WRITE-CONSOLIDATED-FILE                                        *
+      *   Writes the sorted merge table out to train.dat, one record   *
+      *   per depot-tagged train.                                      *
+      ******************************************************************
+       WRITE-CONSOLIDATED-FILE.
+           PERFORM VARYING WS-MERGE-IDX FROM 1 BY 1 UNTIL
+                           WS-MERGE-IDX > WS-MERGE-USED
+               MOVE WS-MERGE-RECORD-LEN (WS-MERGE-IDX)
+                   TO WS-OUT-RECORD-LENGTH
+               MOVE WS-MERGE-RECORD (WS-MERGE-IDX) TO TRAIN-OUT-RECORD
+               WRITE TRAIN-OUT-RECORD
+               ADD 1 TO WS-TOTAL-CONSOLIDATED
+           END-PERFORM.
